@@ -10,12 +10,27 @@ environment division.
    *> sets up an input file (to gain data from a file) and an output file (to put results into a3output.txt).
    input-output section.
    file-control.
-   select input-file assign to "nums.txt"
+   select input-file assign to dynamic input-file-name
       organization is line sequential
       file status is input-status.
-   select output-file assign to "a3output.txt"
+   select output-file assign to dynamic output-file-name
       organization is line sequential
       file status is output-status.
+   *> a shared log both statmold and statmeasure append a line to at
+   *> end-of-job, so a run can be reconciled after the fact.
+   select run-log-file assign to "RUNLOG.TXT"
+      organization is line sequential
+      file status is run-log-status.
+   *> a small checkpoint file periodically refreshed during the read
+   *> loop, so a mid-run abend can resume without re-keying the file.
+   *> plain sequential (not line sequential) since this is a single
+   *> fixed-format record, not text meant to be read a line at a time —
+   *> line sequential's AFTER ADVANCING handling inserts a stray leading
+   *> control byte ahead of a file's first (and, here, only) record,
+   *> corrupting every fixed-position field in it.
+   select checkpoint-file assign to "STATMOLD_CKPT.TXT"
+      organization is sequential
+      file status is ckpt-status.
 
 data division.
    *> declares and initializes the file variables and their structure.
@@ -26,9 +41,17 @@ data division.
    fd output-file.
    01 output-line.
       02 filler            pic x(100).
+   fd run-log-file.
+   01 run-log-line.
+      02 filler            pic x(100).
+   fd checkpoint-file.
+   01 checkpoint-line.
+      02 filler            pic x(100).
 
    *> declares and initializes other variables that'll be used.
    working-storage section.
+   77 input-file-name       pic x(100).
+   77 output-file-name      pic x(100).
    77 input-status         pic xx.
    77 output-status        pic xx.
    77 sum-of-x-sqr         pic 9(14)v9(2).
@@ -36,8 +59,37 @@ data division.
    77 n                    pic s9(4).
    77 mean                 pic s9(6)v9(2).
    77 i                    pic s9(4).
+   77 overflow-n            pic s9(4).
+   77 overflow-remaining    pic s9(4).
+   77 continuation-count    pic s9(4).
+   77 truncation-pending     pic 9 value 0.
+   77 eof-toggle             pic 9 value 0.
+   77 total-n                pic s9(8) value 0.
+   77 run-log-status         pic xx.
+   77 current-date-time      pic x(21).
+   77 ckpt-status            pic xx.
+   77 checkpoint-interval    pic s9(4) value 100.
+   77 resume-answer          pic x.
+   77 start-n                pic s9(4) value 1.
+   01 checkpoint-record.
+      02 ckpt-n               pic s9(4).
+      02 ckpt-sum-of-x        pic s9(10)v9(2).
+   01 run-log-record.
+      02 log-timestamp        pic x(14).
+      02 filler               pic x(1) value space.
+      02 log-program          pic x(11).
+      02 filler               pic x(1) value space.
+      02 log-file-name        pic x(30).
+      02 filler               pic x(1) value space.
+      02 log-n                pic -(6)9.
+      02 filler               pic x(1) value space.
+      02 log-input-status     pic xx.
+      02 filler               pic x(1) value space.
+      02 log-output-status    pic xx.
    01 array-area.
       02 x                 pic s9(6)v9(2) occurs 1000 times.
+   01 array-area-2.
+      02 x2                pic s9(6)v9(2) occurs 1000 times.
    01 input-value-record.
       02 in-x              pic s9(6)v9(2).
       02 filler            pic x(72).
@@ -57,8 +109,25 @@ data division.
    01 output-results-line-2.
       02 filler            pic x(9) value " STD DEV=".
       02 std-deviation     pic -(6)9.9(2).
+   01 output-truncation-line.
+      02 filler             pic x(27) value "TRUNCATED AT 1000 RECORDS,".
+      02 out-truncation-count pic zzz9.
+      02 filler             pic x(24) value " REMAINING NOT PROCESSED".
+   01 output-continuation-header.
+      02 filler             pic x(39) value "CONTINUATION BATCH (RECORDS 1001-2000)".
+   01 output-marker-warning-line.
+      02 filler             pic x(62) value
+         "MARKER REACHED, ADDITIONAL DATA IN FILE NOT PROCESSED THIS RUN".
 
 procedure division.
+   *> obtains the input and output file names from the user.
+   display space.
+   display "Enter the name of the input file: ".
+   accept input-file-name.
+   display space.
+   display "Enter the name of the output file: ".
+   accept output-file-name.
+
    *> opens the files for input and output.
    open input input-file, output output-file.
 
@@ -68,6 +137,9 @@ procedure division.
       display "input-file error. status: " input-status
       display space
       perform end-of-job
+      close output-file
+      perform write-run-log
+      perform clear-checkpoint
       stop run
    end-if.
    if output-status is not equal to "00"
@@ -75,16 +147,88 @@ procedure division.
       display "output-file error. status: " output-status
       display space
       perform end-of-job
+      close output-file
+      perform write-run-log
+      perform clear-checkpoint
       stop run
    end-if.
 
+   *> offers to resume an interrupted run from its last checkpoint
+   *> instead of re-keying and re-summing the whole file from scratch.
+   display space.
+   display "Resume from checkpoint? (Y/N): ".
+   accept resume-answer.
+
    *> sets the value of in-x.
    move zero to in-x.
 
+   if resume-answer is equal to "Y" or resume-answer is equal to "y"
+      perform resume-from-checkpoint
+   else
+      move 1 to start-n
+      move zero to sum-of-x
+   end-if.
+
    *> reads the input file, calculates the statistics, and writes it into the output file.
+   *> only a true end-of-file (eof-toggle) or the sentinel value ends the run.
    perform proc-body
-      until in-x is not less than 999999.98.
+      until in-x is not less than 999999.98 or eof-toggle is = 1.
+
+   *> the sentinel value has always marked the end of this program's one
+   *> and only batch (statmold summarizes a single file in a single run);
+   *> unlike statmeasure, which treats the same sentinel as a marker
+   *> between batches within one run, statmold does not read past it.
+   *> warn instead of silently stopping if the file actually holds more
+   *> data behind that marker, so an overnight job built for statmeasure's
+   *> multi-batch feature does not get fed to statmold and quietly lose
+   *> everything past the first marker.
+   if eof-toggle is not = 1
+      perform check-trailing-data
+   end-if.
+
    perform end-of-job.
+   close output-file.
+   perform write-run-log.
+   perform clear-checkpoint.
+   stop run.
+
+*> reloads the record count and running sum from the checkpoint file
+*> left behind by a prior run, then re-reads (without re-summing) the
+*> records already accounted for so the array lines back up with them.
+resume-from-checkpoint.
+   move zero to ckpt-n, ckpt-sum-of-x.
+   open input checkpoint-file.
+   if ckpt-status is equal to "00"
+      read checkpoint-file into checkpoint-record
+         at end continue
+      end-read
+      close checkpoint-file
+   end-if.
+   move ckpt-sum-of-x to sum-of-x.
+   compute start-n = ckpt-n + 1.
+   perform varying i from 1 by 1 until i is greater than ckpt-n or eof-toggle is = 1
+      read input-file into input-value-record
+         at end perform end-of-job
+      end-read
+      if eof-toggle is not = 1
+         move in-x to x(i)
+      end-if
+   end-perform.
+
+*> overwrites the checkpoint file with the current record count and
+*> running sum, so a later resume does not have to re-sum this batch.
+write-checkpoint.
+   move n to ckpt-n.
+   move sum-of-x to ckpt-sum-of-x.
+   open output checkpoint-file.
+   write checkpoint-line from checkpoint-record.
+   close checkpoint-file.
+
+*> empties the checkpoint file once a run finishes cleanly, so the
+*> next run does not mistakenly offer to resume a completed job.
+clear-checkpoint.
+   open output checkpoint-file.
+   close checkpoint-file.
 
 proc-body.
    *> writes the display to the output file.
@@ -97,41 +241,57 @@ proc-body.
    write output-line from output-underline
       after advancing 1 line.
 
-   *> resets the sum-of-x value.
-   move zero to sum-of-x.
-
    *> reads in the data from the input file.
    read input-file into input-value-record
       at end perform end-of-job.
-   
-   *> calculates the sum.
-   perform input-loop
-      varying n from 1 by 1
-      until n is greater than 1000 or in-x is not less than 999999.98.
-
-   *> calculates the mean.
-   subtract 1 from n.
-   divide n into sum-of-x giving mean rounded.
 
-   *> resets the sum-of-x-sqr value.
-   move zero to sum-of-x-sqr.
+   *> a true end-of-file on the very first read means an empty input
+   *> file; there is nothing to summarize, so the rest of this batch
+   *> is skipped entirely rather than dividing by a zero record count.
+   if eof-toggle is not = 1
+      *> calculates the sum.
+      perform input-loop
+         varying n from start-n by 1
+         until n is greater than 1000 or in-x is not less than 999999.98
+            or eof-toggle is = 1
 
-   *> calculates the sum-of-x-sqr.
-   perform sum-loop
-      varying i from 1 by 1
-      until i is greater than n.
+      *> flags whether the file held more than 1000 records; the warning
+      *> and continuation batch are handled after this batch's own results.
+      move 0 to truncation-pending
+      if n is greater than 1000 and in-x is less than 999999.98
+         move 1 to truncation-pending
+      end-if
 
-   *> calculates the standard deviation.
-   compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
+      *> calculates the mean.
+      subtract 1 from n
+      add n to total-n
+      divide n into sum-of-x giving mean rounded
 
-   *> writes the rest of the output to the output file.
-   write output-line from output-underline
-      after advancing 1 line.
-   move mean to out-mean.
-   write output-line from output-results-line-1
-      after advancing 1 line.
-   write output-line from output-results-line-2
-      after advancing 1 line.
+      *> resets the sum-of-x-sqr value.
+      move zero to sum-of-x-sqr
+
+      *> calculates the sum-of-x-sqr.
+      perform sum-loop
+         varying i from 1 by 1
+         until i is greater than n
+
+      *> calculates the standard deviation.
+      compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5
+
+      *> writes the rest of the output to the output file.
+      write output-line from output-underline
+         after advancing 1 line
+      move mean to out-mean
+      write output-line from output-results-line-1
+         after advancing 1 line
+      write output-line from output-results-line-2
+         after advancing 1 line
+
+      *> warns about (and carries forward) any records past the 1000 cap.
+      if truncation-pending is = 1
+         perform check-truncation
+      end-if
+   end-if.
 
 *> prints a number from a file, adds it to the sum, and goes onto the next number (used in a loop).
 input-loop.
@@ -139,6 +299,9 @@ input-loop.
    write output-line from output-data-line
       after advancing 1 line.
    add x(n) to sum-of-x.
+   if function mod(n, checkpoint-interval) is = 0
+      perform write-checkpoint
+   end-if.
    read input-file into input-value-record
       at end perform end-of-job.
 
@@ -146,7 +309,103 @@ input-loop.
 sum-loop.
    compute sum-of-x-sqr = sum-of-x-sqr + (x(i) - mean) ** 2.
 
-*> closes files and terminates the program.
+*> warns that the file held more than 1000 records and carries the
+*> overflow into a continuation batch instead of dropping it silently.
+check-truncation.
+   move 1 to overflow-n.
+   move in-x to x2(overflow-n).
+   perform until in-x is not less than 999999.98 or eof-toggle is = 1
+      read input-file into input-value-record
+         at end perform end-of-job
+      end-read
+      if eof-toggle is not = 1 and in-x is less than 999999.98
+         add 1 to overflow-n
+         if overflow-n is not > 1000
+            move in-x to x2(overflow-n)
+         end-if
+      end-if
+   end-perform.
+   move overflow-n to out-truncation-count.
+   write output-line from output-truncation-line
+      after advancing 1 line.
+   perform process-continuation-batch.
+
+*> re-runs the mean/std-dev calculations against the overflow records
+*> that would not fit in the first 1000-record array-area table.
+process-continuation-batch.
+   if overflow-n is > 1000
+      move 1000 to continuation-count
+   else
+      move overflow-n to continuation-count
+   end-if.
+   move zero to sum-of-x.
+   perform varying i from 1 by 1 until i is > continuation-count
+      move x2(i) to x(i)
+      add x(i) to sum-of-x
+   end-perform.
+   move continuation-count to n.
+   add n to total-n.
+   divide n into sum-of-x giving mean rounded.
+   move zero to sum-of-x-sqr.
+   perform sum-loop varying i from 1 by 1 until i is greater than n.
+   compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
+   write output-line from output-continuation-header
+      after advancing 1 line.
+   write output-line from output-underline
+      after advancing 1 line.
+   move mean to out-mean.
+   write output-line from output-results-line-1
+      after advancing 1 line.
+   write output-line from output-results-line-2
+      after advancing 1 line.
+   if overflow-n is > 1000
+      compute overflow-remaining = overflow-n - 1000
+      move overflow-remaining to out-truncation-count
+      write output-line from output-truncation-line
+         after advancing 1 line
+   end-if.
+
+*> peeks one record past the sentinel to tell a genuine end-of-file
+*> trailer apart from a mid-file marker with more data behind it, and
+*> warns on the terminal and in the output file when there is more.
+check-trailing-data.
+   read input-file into input-value-record
+      at end perform end-of-job
+   end-read.
+   if eof-toggle is not = 1
+      display space
+      display output-marker-warning-line
+      write output-line from output-marker-warning-line
+         after advancing 1 line
+   end-if.
+
+*> closes the input file. guarded by eof-toggle so a true end-of-file
+*> reached inside a nested loop (e.g. check-truncation's draining
+*> loop) does not try to close it a second time when control returns
+*> to the mainline's own end-of-job call. output-file stays open here
+*> since check-truncation/process-continuation-batch still have more
+*> to write to it after this fires; it is closed only once the
+*> program actually terminates.
 end-of-job.
-   close input-file, output-file.
-   stop-run.
+   if eof-toggle is not = 1
+      move 1 to eof-toggle
+      close input-file
+   end-if.
+
+*> appends one line to the shared run log recording this job's file
+*> name, final record count, and file status codes for reconciliation.
+write-run-log.
+   move function current-date to current-date-time.
+   open extend run-log-file.
+   if run-log-status is not = "00"
+      open output run-log-file
+   end-if.
+   move current-date-time (1:14) to log-timestamp.
+   move "STATMOLD" to log-program.
+   move input-file-name to log-file-name.
+   move total-n to log-n.
+   move input-status to log-input-status.
+   move output-status to log-output-status.
+   write run-log-line from run-log-record
+      after advancing 1 line.
+   close run-log-file.
