@@ -10,35 +10,126 @@ environment division.
    *> sets up an input file (to gain data from a user inputted file).
    input-output section.
    file-control.
-   select input-file assign to file-name
+   select input-file assign to dynamic file-name
       organization is line sequential
       file status is input-status.
+   select output-file assign to dynamic output-file-name
+      organization is line sequential
+      file status is output-status.
+   *> a shared log both statmeasure and statmold append a line to at
+   *> end-of-job, so a run can be reconciled after the fact.
+   select run-log-file assign to "RUNLOG.TXT"
+      organization is line sequential
+      file status is run-log-status.
+   *> a small checkpoint file periodically refreshed during the read
+   *> loop, so a mid-run abend can resume without re-keying the file.
+   *> plain sequential (not line sequential) since this is a single
+   *> fixed-format record, not text meant to be read a line at a time —
+   *> line sequential's AFTER ADVANCING handling inserts a stray leading
+   *> control byte ahead of a file's first (and, here, only) record,
+   *> corrupting every fixed-position field in it.
+   select checkpoint-file assign to "STATMEASURE_CKPT.TXT"
+      organization is sequential
+      file status is ckpt-status.
 
 data division.
-   *> declares and initializes the file variable and its structure.
+   *> declares and initializes the file variables and their structure.
    file section.
    fd input-file.
    01 input-line.
-      02 filler              pic 9(6)v9(2).
+      02 filler              pic s9(6)v9(2).
+      02 filler              pic s9(4)v9(2).
+   fd output-file.
+   01 output-line.
+      02 filler              pic x(100).
+   fd run-log-file.
+   01 run-log-line.
+      02 filler              pic x(100).
+   fd checkpoint-file.
+   01 checkpoint-line.
+      02 filler              pic x(200).
 
    *> declares and initializes other variables (and records) that'll be used.
    working-storage section.
    77 file-name              pic x(100).
+   77 output-file-name        pic x(100).
    77 input-status           pic xx.
+   77 output-status           pic xx.
    77 eof-toggle             pic 9 value 0.
-   77 sum-of-x-sqr           pic 9(14)v9(2).
-   77 sum-of-x               pic s9(10)v9(2).
+   77 sum-of-x-sqr           pic 9(20)v9(2).
+   77 sum-of-x               pic s9(16)v9(2).
+   77 sum-of-weights         pic s9(10)v9(2).
    77 n                      pic s9(4).
    77 mean                   pic s9(19)v9(19).
    77 g-mean                 pic s9(19)v9(19).
    77 sr                     pic s9(19)v9(19).
    77 sx2                    pic s9(19)v9(19).
    77 i                      pic s9(4).
+   77 median-value           pic s9(6)v9(2).
+   77 mode-value             pic s9(6)v9(2).
+   77 percentile-90-value    pic s9(6)v9(2).
+   77 percentile-index       pic s9(4).
+   77 swap-temp              pic s9(6)v9(2).
+   77 sort-i                 pic s9(4).
+   77 sort-j                 pic s9(4).
+   77 current-run-value      pic s9(6)v9(2).
+   77 current-run-count      pic s9(4).
+   77 max-mode-count         pic s9(4).
+   77 overflow-n              pic s9(4).
+   77 overflow-remaining      pic s9(4).
+   77 continuation-count      pic s9(4).
+   77 valid-gm-hm-count       pic s9(4).
+   77 rejected-count          pic s9(4).
+   77 grand-sum-of-x          pic s9(16)v9(2) value 0.
+   77 grand-sum-of-x-sqr      pic s9(20)v9(2) value 0.
+   77 grand-n                 pic s9(8) value 0.
+   77 grand-mean              pic s9(19)v9(19).
+   77 grand-variance          pic s9(19)v9(19).
+   77 grand-std-deviation     pic s9(19)v9(19).
+   77 run-log-status          pic xx.
+   77 current-date-time       pic x(21).
+   77 ckpt-status              pic xx.
+   77 checkpoint-interval      pic s9(4) value 100.
+   77 resume-answer            pic x.
+   77 start-n                  pic s9(4) value 1.
+   01 checkpoint-record.
+      02 ckpt-n                 pic s9(4).
+      02 ckpt-sum-of-x          pic s9(16)v9(2).
+      02 ckpt-sx2               pic s9(19)v9(19).
+      02 ckpt-g-mean            pic s9(19)v9(19).
+      02 ckpt-sr                pic s9(19)v9(19).
+      02 ckpt-valid-gm-hm-count pic s9(4).
+      02 ckpt-rejected-count    pic s9(4).
+      02 ckpt-sum-of-weights    pic s9(10)v9(2).
+   01 run-log-record.
+      02 log-timestamp        pic x(14).
+      02 filler               pic x(1) value space.
+      02 log-program          pic x(11).
+      02 filler               pic x(1) value space.
+      02 log-file-name        pic x(30).
+      02 filler               pic x(1) value space.
+      02 log-n                pic -(6)9.
+      02 filler               pic x(1) value space.
+      02 log-input-status     pic xx.
+      02 filler               pic x(1) value space.
+      02 log-output-status    pic xx.
    01 array-area.
       02 x                   pic s9(6)v9(2) occurs 1000 times.
+   01 weight-area.
+      02 wt                  pic s9(4)v9(2) occurs 1000 times.
+   01 sorted-array.
+      02 sx                  pic s9(6)v9(2) occurs 1000 times.
+   01 array-area-2.
+      02 x2                  pic s9(6)v9(2) occurs 1000 times.
+   01 weight-area-2.
+      02 wt2                 pic s9(4)v9(2) occurs 1000 times.
    01 input-value-record.
       02 in-x                pic s9(6)v9(2).
-      02 filler              pic x(72).
+         88 batch-break-marker value 999999.99.
+      *> an optional frequency weight packed right after the data value;
+      *> a blank or zero weight means the record is unweighted (=1).
+      02 in-weight           pic s9(4)v9(2).
+      02 filler              pic x(66).
    01 output-title-line.
       02 filler              pic x(25) value "    STATISTICS CALCULATOR".
    01 output-underline.
@@ -65,25 +156,80 @@ data division.
    01 output-results-line-5.
       02 filler              pic x(9) value "RMS     =".
       02 out-rms             pic -(6)9.9(2).
+   01 output-results-line-6.
+      02 filler              pic x(9) value "MEDIAN  =".
+      02 out-median          pic -(6)9.9(2).
+   01 output-results-line-7.
+      02 filler              pic x(9) value "MODE    =".
+      02 out-mode            pic -(6)9.9(2).
+   01 output-results-line-8.
+      02 filler              pic x(9) value "90TH PCT=".
+      02 out-percentile-90   pic -(6)9.9(2).
+   01 output-truncation-line.
+      02 filler              pic x(27) value "TRUNCATED AT 1000 RECORDS,".
+      02 out-truncation-count pic zzz9.
+      02 filler              pic x(24) value " REMAINING NOT PROCESSED".
+   01 output-continuation-header.
+      02 filler              pic x(39) value "CONTINUATION BATCH (RECORDS 1001-2000)".
+   01 output-rejected-line.
+      02 filler              pic x(19) value "REJECTED (<= 0)  =".
+      02 out-rejected-x      pic -(6)9.9(2).
+   01 output-grand-title-line.
+      02 filler              pic x(21) value "     GRAND TOTAL".
+   01 output-grand-results-line-1.
+      02 filler              pic x(9) value "GT-MEAN =".
+      02 out-grand-mean      pic -(6)9.9(2).
+   01 output-grand-results-line-2.
+      02 filler              pic x(9) value "GT-STDEV=".
+      02 out-grand-std-dev   pic -(6)9.9(2).
+   01 output-grand-results-line-3.
+      02 filler              pic x(9) value "GT-COUNT=".
+      02 out-grand-n         pic -(6)9.
 
 procedure division.
-   *> obtains the filename from the user.
+   *> obtains the input and output file names from the user.
    display space.
    display "Enter the name of the input file: ".
    accept file-name.
+   display space.
+   display "Enter the name of the output file: ".
+   accept output-file-name.
 
-   *> opens the file.
+   *> opens the files.
    open input input-file.
+   open output output-file.
 
-   *> displays an error if the file cannot be opened for any reason.
+   *> displays an error if the input file cannot be opened for any reason.
    if input-status is not = "00"
       display space
       display "input-file error. status: " input-status
       display space
       perform end-of-job
+      close output-file
+      stop run
+   end-if.
+
+   *> displays an error if the output file cannot be opened for any reason.
+   if output-status is not = "00"
+      display space
+      display "output-file error. status: " output-status
+      display space
+      perform end-of-job
+      close output-file
       stop run
    end-if.
 
+   *> offers to resume an interrupted run from its last checkpoint
+   *> instead of re-keying and re-summing the whole file from scratch.
+   *> a resume always picks back up inside the file's first batch, the
+   *> only one a checkpoint is taken against.
+   display space.
+   display "Resume from checkpoint? (Y/N): ".
+   accept resume-answer.
+   if resume-answer is equal to "Y" or resume-answer is equal to "y"
+      perform resume-from-checkpoint
+   end-if.
+
    *> sets the value of in-x.
    move 0 to in-x.
 
@@ -92,90 +238,472 @@ procedure division.
       *> displays titles, lines, and headers.
       display space
       display output-title-line
+      write output-line from output-title-line
+         after advancing 1 line
       display output-underline
+      write output-line from output-underline
+         after advancing 1 line
       display output-col-heads-1
+      write output-line from output-col-heads-1
+         after advancing 1 line
       display output-underline
+      write output-line from output-underline
+         after advancing 1 line
 
-      *> resets the variable values.
-      move 0 to sum-of-x
-      move 0 to g-mean
-      move 0 to sr
-      move 0 to sx2
+      *> resets the variable values, unless this is the first batch of
+      *> a resumed run, whose sums were already loaded from checkpoint.
+      if resume-answer is equal to "Y" or resume-answer is equal to "y"
+         move "N" to resume-answer
+      else
+         move 0 to sum-of-x
+         move 0 to sum-of-weights
+         move 0 to g-mean
+         move 0 to sr
+         move 0 to sx2
+         move 0 to valid-gm-hm-count
+         move 0 to rejected-count
+      end-if
 
       *> puts data from the file into the record.
       read input-file into input-value-record
          at end perform end-of-job
       end-read
 
-      perform varying n from 1 by 1 until n is > 1000 or eof-toggle is = 1
+      perform varying n from start-n by 1
+         until n is > 1000 or eof-toggle is = 1 or batch-break-marker
          *> displays the data amount from the file.
          move in-x to x(n), out-x
          display output-data-line
+         write output-line from output-data-line
+            after advancing 1 line
+
+         *> a blank or zero weight means the record carries no frequency
+         *> weight of its own, so it counts once like any other reading.
+         if in-weight is numeric and in-weight is > 0
+            move in-weight to wt(n)
+         else
+            move 1 to wt(n)
+         end-if
 
          *> uses the data for calculations.
-         compute sum-of-x = sum-of-x + x(n)
-         compute g-mean = g-mean + function log10(x(n))
-         compute sr = sr + (1 / x(n))
+         compute sum-of-x = sum-of-x + (x(n) * wt(n))
+         add wt(n) to sum-of-weights
          compute sx2 = sx2 + (x(n) * x(n))
+         add x(n) to grand-sum-of-x
+         compute grand-sum-of-x-sqr = grand-sum-of-x-sqr + (x(n) * x(n))
+
+         *> zero and negative values would blow up g-mean's log10 and
+         *> h-mean's 1/x, so they are flagged and left out of those two.
+         if x(n) is > 0
+            add 1 to valid-gm-hm-count
+            compute g-mean = g-mean + function log10(x(n))
+            compute sr = sr + (1 / x(n))
+         else
+            add 1 to rejected-count
+            move x(n) to out-rejected-x
+            display output-rejected-line
+            write output-line from output-rejected-line
+               after advancing 1 line
+         end-if
 
-         *> goes onto the next data amount from the file.
+         *> periodically saves progress so a mid-run abend does not
+         *> force a full re-key and re-sum of this batch.
+         if function mod(n, checkpoint-interval) is = 0
+            perform write-checkpoint
+         end-if
+
+         *> goes onto the next data amount from the file. a batch-break
+         *> marker only ends this day's batch; only true end-of-file
+         *> closes the input file and stops the run.
          read input-file into input-value-record
             at end perform end-of-job
          end-read
       end-perform
 
-      *> calculates and displays the statistics to the terminal.
-      display output-underline
-      display output-col-heads-2
-      display output-underline
-      perform statistic-mean
-      perform statistic-std-dev
-      perform statistic-g-mean
-      perform statistic-h-mean
-      perform statistic-rms
+      *> a batch that produced zero records (two batch-break markers back
+      *> to back, or a marker immediately followed by true end-of-file)
+      *> has nothing to report; the varying loop above never ran its body
+      *> when that happens, leaving n unchanged from start-n. skip the
+      *> results section entirely rather than computing stale or
+      *> divide-by-zero-derived statistics for an empty batch.
+      if n is equal to start-n
+         move 1 to start-n
+      else
+         move 1 to start-n
+
+         *> calculates and displays the statistics to the terminal.
+         display output-underline
+         write output-line from output-underline
+            after advancing 1 line
+         display output-col-heads-2
+         write output-line from output-col-heads-2
+            after advancing 1 line
+         display output-underline
+         write output-line from output-underline
+            after advancing 1 line
+         perform statistic-mean
+         perform statistic-std-dev
+         perform statistic-g-mean
+         perform statistic-h-mean
+         perform statistic-rms
+         perform statistic-sort-array
+         perform statistic-median
+         perform statistic-mode
+         perform statistic-percentile
+         perform check-truncation
+      end-if
    end-perform.
    
-   *> closes the file and terminates the program.
+   *> displays the grand total across every batch in the file.
+   perform statistic-grand-total.
+
+   *> closes the files and terminates the program.
    display space.
    perform end-of-job.
+   perform write-run-log.
+   perform clear-checkpoint.
+   close output-file.
    stop run.
 
 *> a subprogram paragraph for calculating and displaying the mean.
-statistic-mean. 
+*> weighted when any record in the batch carried a frequency weight,
+*> which reduces to the plain arithmetic mean when none did (every
+*> wt(i) defaults to 1, so sum-of-weights just equals n).
+statistic-mean.
    compute n = n - 1.
-   compute mean rounded = sum-of-x / n.
+   add n to grand-n.
+   compute mean rounded = sum-of-x / sum-of-weights.
    move mean to out-mean.
    display output-results-line-1.
+   write output-line from output-results-line-1
+      after advancing 1 line.
 
-*> a subprogram paragraph for calculating and displaying the standard deviation.
-statistic-std-dev. 
+*> a subprogram paragraph for calculating and displaying the standard
+*> deviation, weighted the same way statistic-mean is.
+statistic-std-dev.
    move 0 to sum-of-x-sqr.
    perform varying i from 1 by 1 until i is > n
-      compute sum-of-x-sqr = sum-of-x-sqr + (x(i) - mean) ** 2
+      compute sum-of-x-sqr = sum-of-x-sqr + (wt(i) * (x(i) - mean) ** 2)
    end-perform.
-   compute out-std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
+   compute out-std-deviation rounded = (sum-of-x-sqr / sum-of-weights) ** 0.5.
    display output-results-line-2.
-   
+   write output-line from output-results-line-2
+      after advancing 1 line.
+
 *> a subprogram paragraph for calculating and displaying the geometric mean.
-statistic-g-mean. 
-   compute g-mean rounded = 10 ** (g-mean / n).
+*> rejected (zero/negative) values are excluded from the divisor.
+statistic-g-mean.
+   if valid-gm-hm-count is > 0
+      compute g-mean rounded = 10 ** (g-mean / valid-gm-hm-count)
+   else
+      move 0 to g-mean
+   end-if.
    move g-mean to out-g-mean.
    display output-results-line-3.
-   
+   write output-line from output-results-line-3
+      after advancing 1 line.
+
 *> a subprogram paragraph for calculating and displaying the harmonic mean.
-statistic-h-mean. 
-   compute sr rounded = n / sr.
+*> rejected (zero/negative) values are excluded from the divisor.
+statistic-h-mean.
+   if valid-gm-hm-count is > 0
+      compute sr rounded = valid-gm-hm-count / sr
+   else
+      move 0 to sr
+   end-if.
    move sr to out-h-mean.
    display output-results-line-4.
-   
+   write output-line from output-results-line-4
+      after advancing 1 line.
+
 *> a subprogram paragraph for calculating and displaying the root mean square.
-statistic-rms. 
+statistic-rms.
    compute sx2 = sx2 / n.
    compute sx2 rounded = sx2 ** (1/2).
    move sx2 to out-rms.
    display output-results-line-5.
+   write output-line from output-results-line-5
+      after advancing 1 line.
 
-*> activates eof toggle, closes the input file, and terminates the program.
-end-of-job. 
-   move 1 to eof-toggle.
-   close input-file.
+*> a subprogram paragraph for sorting the values into ascending order.
+statistic-sort-array.
+   perform varying sort-i from 1 by 1 until sort-i is > n
+      move x(sort-i) to sx(sort-i)
+   end-perform.
+   perform varying sort-i from 1 by 1 until sort-i is > n - 1
+      perform varying sort-j from 1 by 1 until sort-j is > n - sort-i
+         if sx(sort-j) is > sx(sort-j + 1)
+            move sx(sort-j) to swap-temp
+            move sx(sort-j + 1) to sx(sort-j)
+            move swap-temp to sx(sort-j + 1)
+         end-if
+      end-perform
+   end-perform.
+
+*> a subprogram paragraph for calculating and displaying the median.
+statistic-median.
+   if function mod(n, 2) is = 0
+      compute median-value rounded = (sx(n / 2) + sx((n / 2) + 1)) / 2
+   else
+      compute median-value = sx((n + 1) / 2)
+   end-if.
+   move median-value to out-median.
+   display output-results-line-6.
+   write output-line from output-results-line-6
+      after advancing 1 line.
+
+*> a subprogram paragraph for calculating and displaying the mode.
+statistic-mode.
+   move sx(1) to mode-value.
+   move 1 to max-mode-count.
+   move sx(1) to current-run-value.
+   move 1 to current-run-count.
+   perform varying sort-i from 2 by 1 until sort-i is > n
+      if sx(sort-i) is = current-run-value
+         add 1 to current-run-count
+      else
+         move sx(sort-i) to current-run-value
+         move 1 to current-run-count
+      end-if
+      if current-run-count is > max-mode-count
+         move current-run-count to max-mode-count
+         move current-run-value to mode-value
+      end-if
+   end-perform.
+   move mode-value to out-mode.
+   display output-results-line-7.
+   write output-line from output-results-line-7
+      after advancing 1 line.
+
+*> a subprogram paragraph for calculating and displaying the 90th percentile.
+statistic-percentile.
+   compute percentile-index rounded = 0.90 * n.
+   if percentile-index is < 1
+      move 1 to percentile-index
+   end-if.
+   if percentile-index is > n
+      move n to percentile-index
+   end-if.
+   move sx(percentile-index) to percentile-90-value.
+   move percentile-90-value to out-percentile-90.
+   display output-results-line-8.
+   write output-line from output-results-line-8
+      after advancing 1 line.
+
+*> checks whether the file held more than 1000 records, warns about the
+*> ones the array-area table could not hold, and carries them into a
+*> continuation batch instead of dropping them silently.
+check-truncation.
+   if eof-toggle is not = 1 and not batch-break-marker
+      move 1 to overflow-n
+      move in-x to x2(overflow-n)
+      if in-weight is numeric and in-weight is > 0
+         move in-weight to wt2(overflow-n)
+      else
+         move 1 to wt2(overflow-n)
+      end-if
+      perform until eof-toggle is = 1 or batch-break-marker
+         read input-file into input-value-record
+            at end perform end-of-job
+         end-read
+         if eof-toggle is not = 1 and not batch-break-marker
+            add 1 to overflow-n
+            if overflow-n is not > 1000
+               move in-x to x2(overflow-n)
+               if in-weight is numeric and in-weight is > 0
+                  move in-weight to wt2(overflow-n)
+               else
+                  move 1 to wt2(overflow-n)
+               end-if
+            end-if
+         end-if
+      end-perform
+      move overflow-n to out-truncation-count
+      display space
+      display output-truncation-line
+      write output-line from output-truncation-line
+         after advancing 1 line
+      perform process-continuation-batch
+   end-if.
+
+*> re-runs the standard statistics paragraphs against the overflow
+*> records that would not fit in the first 1000-record array-area table.
+process-continuation-batch.
+   if overflow-n is > 1000
+      move 1000 to continuation-count
+   else
+      move overflow-n to continuation-count
+   end-if.
+   move 0 to sum-of-x.
+   move 0 to sum-of-weights.
+   move 0 to g-mean.
+   move 0 to sr.
+   move 0 to sx2.
+   move 0 to valid-gm-hm-count.
+   move 0 to rejected-count.
+   perform varying i from 1 by 1 until i is > continuation-count
+      move x2(i) to x(i)
+      move wt2(i) to wt(i)
+      compute sum-of-x = sum-of-x + (x(i) * wt(i))
+      add wt(i) to sum-of-weights
+      compute sx2 = sx2 + (x(i) * x(i))
+      add x(i) to grand-sum-of-x
+      compute grand-sum-of-x-sqr = grand-sum-of-x-sqr + (x(i) * x(i))
+      if x(i) is > 0
+         add 1 to valid-gm-hm-count
+         compute g-mean = g-mean + function log10(x(i))
+         compute sr = sr + (1 / x(i))
+      else
+         add 1 to rejected-count
+         move x(i) to out-rejected-x
+         display output-rejected-line
+         write output-line from output-rejected-line
+            after advancing 1 line
+      end-if
+   end-perform.
+   compute n = continuation-count + 1.
+   display space.
+   display output-continuation-header.
+   write output-line from output-continuation-header
+      after advancing 1 line.
+   display output-underline.
+   write output-line from output-underline
+      after advancing 1 line.
+   perform statistic-mean.
+   perform statistic-std-dev.
+   perform statistic-g-mean.
+   perform statistic-h-mean.
+   perform statistic-rms.
+   perform statistic-sort-array.
+   perform statistic-median.
+   perform statistic-mode.
+   perform statistic-percentile.
+   if overflow-n is > 1000
+      compute overflow-remaining = overflow-n - 1000
+      move overflow-remaining to out-truncation-count
+      display space
+      display output-truncation-line
+      write output-line from output-truncation-line
+         after advancing 1 line
+   end-if.
+
+*> a subprogram paragraph for calculating and displaying the grand
+*> mean and standard deviation accumulated across every batch in the
+*> file, using the same sum-of-squares method as statistic-rms.
+statistic-grand-total.
+   if grand-n is > 0
+      compute grand-mean rounded = grand-sum-of-x / grand-n
+      compute grand-variance rounded =
+         (grand-sum-of-x-sqr / grand-n) - (grand-mean * grand-mean)
+      if grand-variance is < 0
+         move 0 to grand-variance
+      end-if
+      compute grand-std-deviation rounded = grand-variance ** 0.5
+      move grand-mean to out-grand-mean
+      move grand-std-deviation to out-grand-std-dev
+      move grand-n to out-grand-n
+      display space
+      display output-grand-title-line
+      write output-line from output-grand-title-line
+         after advancing 1 line
+      display output-underline
+      write output-line from output-underline
+         after advancing 1 line
+      display output-grand-results-line-1
+      write output-line from output-grand-results-line-1
+         after advancing 1 line
+      display output-grand-results-line-2
+      write output-line from output-grand-results-line-2
+         after advancing 1 line
+      display output-grand-results-line-3
+      write output-line from output-grand-results-line-3
+         after advancing 1 line
+   end-if.
+
+*> activates eof toggle and closes the input file. the output file stays
+*> open across this (it may be called mid-run, on any read at-end) and
+*> is closed only when the program actually terminates. guarded by
+*> eof-toggle so the mainline's own end-of-job call (after the outer
+*> loop exits normally) does not close the already-closed file twice.
+end-of-job.
+   if eof-toggle is not = 1
+      move 1 to eof-toggle
+      close input-file
+   end-if.
+
+*> reloads the record count and running accumulators from the
+*> checkpoint file left behind by a prior run, then re-reads (without
+*> re-summing) the records already accounted for so the array lines
+*> back up with them. a resume always targets the file's first batch,
+*> the only one a checkpoint is taken against.
+resume-from-checkpoint.
+   move 0 to ckpt-n, ckpt-sum-of-x, ckpt-sum-of-weights, ckpt-sx2, ckpt-g-mean, ckpt-sr,
+      ckpt-valid-gm-hm-count, ckpt-rejected-count.
+   open input checkpoint-file.
+   if ckpt-status is equal to "00"
+      read checkpoint-file into checkpoint-record
+         at end continue
+      end-read
+      close checkpoint-file
+   end-if.
+   move ckpt-sum-of-x to sum-of-x.
+   move ckpt-sum-of-weights to sum-of-weights.
+   move ckpt-sx2 to sx2.
+   move ckpt-g-mean to g-mean.
+   move ckpt-sr to sr.
+   move ckpt-valid-gm-hm-count to valid-gm-hm-count.
+   move ckpt-rejected-count to rejected-count.
+   compute start-n = ckpt-n + 1.
+   perform varying i from 1 by 1 until i is greater than ckpt-n
+      read input-file into input-value-record
+         at end perform end-of-job
+      end-read
+      move in-x to x(i)
+      if in-weight is numeric and in-weight is > 0
+         move in-weight to wt(i)
+      else
+         move 1 to wt(i)
+      end-if
+      add x(i) to grand-sum-of-x
+      compute grand-sum-of-x-sqr = grand-sum-of-x-sqr + (x(i) * x(i))
+   end-perform.
+
+*> overwrites the checkpoint file with the current record count and
+*> running accumulators, so a later resume does not have to re-sum
+*> this batch.
+write-checkpoint.
+   move n to ckpt-n.
+   move sum-of-x to ckpt-sum-of-x.
+   move sum-of-weights to ckpt-sum-of-weights.
+   move sx2 to ckpt-sx2.
+   move g-mean to ckpt-g-mean.
+   move sr to ckpt-sr.
+   move valid-gm-hm-count to ckpt-valid-gm-hm-count.
+   move rejected-count to ckpt-rejected-count.
+   open output checkpoint-file.
+   write checkpoint-line from checkpoint-record.
+   close checkpoint-file.
+
+*> empties the checkpoint file once a run finishes cleanly, so the
+*> next run does not mistakenly offer to resume a completed job.
+clear-checkpoint.
+   open output checkpoint-file.
+   close checkpoint-file.
+
+*> appends one line to the shared run log recording this job's file
+*> name, final record count, and file status codes for reconciliation.
+write-run-log.
+   move function current-date to current-date-time.
+   open extend run-log-file.
+   if run-log-status is not = "00"
+      open output run-log-file
+   end-if.
+   move current-date-time (1:14) to log-timestamp.
+   move "STATMEASURE" to log-program.
+   move file-name to log-file-name.
+   move grand-n to log-n.
+   move input-status to log-input-status.
+   move output-status to log-output-status.
+   write run-log-line from run-log-record
+      after advancing 1 line.
+   close run-log-file.
