@@ -0,0 +1,303 @@
+*> program: statistical measures reconciliation.
+*> creator: jessica nguyen.
+*> date: 2024-03-11.
+*> purpose: to cross-check statmold's mean & std dev against statmeasure's for the same input file.
+
+identification division.
+program-id. statrecon.
+
+environment division.
+   *> sets up the two report files being reconciled and the file the
+   *> reconciliation results are written to.
+   input-output section.
+   file-control.
+   select mold-file assign to dynamic mold-file-name
+      organization is line sequential
+      file status is mold-status.
+   select measure-file assign to dynamic measure-file-name
+      organization is line sequential
+      file status is measure-status.
+   select output-file assign to dynamic output-file-name
+      organization is line sequential
+      file status is output-status.
+
+data division.
+   *> declares and initializes the file variables and their structure.
+   file section.
+   fd mold-file.
+   01 mold-line.
+      02 mold-prefix       pic x(9).
+      02 mold-value-text   pic x(10).
+      02 filler            pic x(81).
+   fd measure-file.
+   01 measure-line.
+      02 measure-prefix     pic x(9).
+      02 measure-value-text pic x(10).
+      02 filler             pic x(81).
+   fd output-file.
+   01 output-line.
+      02 filler            pic x(100).
+
+   *> declares and initializes other variables (and records) that'll be used.
+   working-storage section.
+   77 mold-file-name          pic x(100).
+   77 measure-file-name       pic x(100).
+   77 output-file-name        pic x(100).
+   77 mold-status             pic xx.
+   77 measure-status          pic xx.
+   77 output-status           pic xx.
+   77 mold-eof                pic 9 value 0.
+   77 measure-eof             pic 9 value 0.
+   77 mold-mean-found         pic 9 value 0.
+   77 mold-std-dev-found      pic 9 value 0.
+   77 measure-mean-found      pic 9 value 0.
+   77 measure-std-dev-found   pic 9 value 0.
+   *> a report holding more than one MEAN=/STD DEV= block (statmold's
+   *> truncation continuation batch, or statmeasure's multi-batch/grand
+   *> total blocks) is ambiguous input for this utility — it cannot tell
+   *> which block the caller actually wants compared — so these flag a
+   *> second occurrence instead of letting it silently overwrite the first.
+   77 mold-mean-ambiguous      pic 9 value 0.
+   77 mold-std-dev-ambiguous   pic 9 value 0.
+   77 measure-mean-ambiguous   pic 9 value 0.
+   77 measure-std-dev-ambiguous pic 9 value 0.
+   77 mold-mean               pic s9(6)v9(2).
+   77 mold-std-dev            pic s9(6)v9(2).
+   77 measure-mean            pic s9(6)v9(2).
+   77 measure-std-dev         pic s9(6)v9(2).
+   77 mean-difference         pic s9(6)v9(2).
+   77 std-dev-difference      pic s9(6)v9(2).
+   77 tolerance               pic s9(4)v9(2) value 0.01.
+   01 output-title-line.
+      02 filler              pic x(30) value "STATMOLD/STATMEASURE RECON".
+   01 output-underline.
+      02 filler              pic x(30) value "------------------------------".
+   01 output-mold-mean-line.
+      02 filler              pic x(12) value "MOLD MEAN  =".
+      02 out-mold-mean       pic -(6)9.9(2).
+   01 output-measure-mean-line.
+      02 filler              pic x(12) value "MEAS MEAN  =".
+      02 out-measure-mean    pic -(6)9.9(2).
+   01 output-mean-diff-line.
+      02 filler              pic x(12) value "MEAN DIFF  =".
+      02 out-mean-diff       pic -(6)9.9(2).
+   01 output-mean-result-line.
+      02 filler              pic x(12) value "MEAN RESULT=".
+      02 out-mean-result     pic x(20).
+   01 output-mold-std-line.
+      02 filler              pic x(12) value "MOLD STDEV =".
+      02 out-mold-std        pic -(6)9.9(2).
+   01 output-measure-std-line.
+      02 filler              pic x(12) value "MEAS STDEV =".
+      02 out-measure-std     pic -(6)9.9(2).
+   01 output-std-diff-line.
+      02 filler              pic x(12) value "STDEV DIFF =".
+      02 out-std-diff        pic -(6)9.9(2).
+   01 output-std-result-line.
+      02 filler              pic x(12) value "STDEV RSLT =".
+      02 out-std-result      pic x(20).
+
+procedure division.
+   *> obtains the two report file names and the reconciliation report's own file name.
+   display space.
+   display "Enter the name of the STATMOLD output file: ".
+   accept mold-file-name.
+   display space.
+   display "Enter the name of the STATMEASURE output file: ".
+   accept measure-file-name.
+   display space.
+   display "Enter the name of the reconciliation report file: ".
+   accept output-file-name.
+
+   *> opens the two report files and the reconciliation output file.
+   open input mold-file.
+   open input measure-file.
+   open output output-file.
+
+   *> displays an error if any file cannot be opened for any reason.
+   if mold-status is not = "00"
+      display space
+      display "mold-file error. status: " mold-status
+      display space
+      perform end-of-job
+      stop run
+   end-if.
+   if measure-status is not = "00"
+      display space
+      display "measure-file error. status: " measure-status
+      display space
+      perform end-of-job
+      stop run
+   end-if.
+   if output-status is not = "00"
+      display space
+      display "output-file error. status: " output-status
+      display space
+      perform end-of-job
+      stop run
+   end-if.
+
+   *> pulls the MEAN=/STD DEV= lines out of each report.
+   perform scan-mold-file.
+   perform scan-measure-file.
+
+   *> refuses to compare if either report is missing a line it needs.
+   if mold-mean-found is = 0 or mold-std-dev-found is = 0
+      display space
+      display "MOLD FILE: MEAN/STD DEV LINE NOT FOUND"
+      display space
+      perform end-of-job
+      stop run
+   end-if.
+   if measure-mean-found is = 0 or measure-std-dev-found is = 0
+      display space
+      display "MEASURE FILE: MEAN/STD DEV LINE NOT FOUND"
+      display space
+      perform end-of-job
+      stop run
+   end-if.
+
+   *> refuses to compare a report that holds more than one MEAN=/STD
+   *> DEV= block — a truncation continuation batch or a multi-batch/
+   *> grand-total run — since there is no way to tell which block the
+   *> caller actually wants reconciled against the other file.
+   if mold-mean-ambiguous is = 1 or mold-std-dev-ambiguous is = 1
+      display space
+      display "MOLD FILE: MULTIPLE MEAN/STD DEV BLOCKS FOUND, CANNOT RECONCILE"
+      display space
+      perform end-of-job
+      stop run
+   end-if.
+   if measure-mean-ambiguous is = 1 or measure-std-dev-ambiguous is = 1
+      display space
+      display "MEASURE FILE: MULTIPLE MEAN/STD DEV BLOCKS FOUND, CANNOT RECONCILE"
+      display space
+      perform end-of-job
+      stop run
+   end-if.
+
+   display space.
+   display output-title-line.
+   write output-line from output-title-line
+      after advancing 1 line.
+   display output-underline.
+   write output-line from output-underline
+      after advancing 1 line.
+
+   perform compare-mean.
+   perform compare-std-dev.
+
+   perform end-of-job.
+   stop run.
+
+*> reads statmold's report looking for the fixed " MEAN=   " and
+*> " STD DEV=" lines and pulls their numeric-edited values.
+scan-mold-file.
+   perform until mold-eof is = 1
+      read mold-file into mold-line
+         at end move 1 to mold-eof
+      end-read
+      if mold-eof is not = 1
+         if mold-prefix is equal to " MEAN=   "
+            if mold-mean-found is = 1
+               move 1 to mold-mean-ambiguous
+            end-if
+            compute mold-mean = function numval(mold-value-text)
+            move 1 to mold-mean-found
+         end-if
+         if mold-prefix is equal to " STD DEV="
+            if mold-std-dev-found is = 1
+               move 1 to mold-std-dev-ambiguous
+            end-if
+            compute mold-std-dev = function numval(mold-value-text)
+            move 1 to mold-std-dev-found
+         end-if
+      end-if
+   end-perform.
+
+*> reads statmeasure's report looking for the fixed "MEAN    =" and
+*> "STD DEV =" lines and pulls their numeric-edited values.
+scan-measure-file.
+   perform until measure-eof is = 1
+      read measure-file into measure-line
+         at end move 1 to measure-eof
+      end-read
+      if measure-eof is not = 1
+         if measure-prefix is equal to "MEAN    ="
+            if measure-mean-found is = 1
+               move 1 to measure-mean-ambiguous
+            end-if
+            compute measure-mean = function numval(measure-value-text)
+            move 1 to measure-mean-found
+         end-if
+         if measure-prefix is equal to "STD DEV ="
+            if measure-std-dev-found is = 1
+               move 1 to measure-std-dev-ambiguous
+            end-if
+            compute measure-std-dev = function numval(measure-value-text)
+            move 1 to measure-std-dev-found
+         end-if
+      end-if
+   end-perform.
+
+*> compares the two programs' means and flags a mismatch beyond rounding.
+compare-mean.
+   compute mean-difference = mold-mean - measure-mean.
+   if mean-difference is < 0
+      compute mean-difference = mean-difference * -1
+   end-if.
+   move mold-mean to out-mold-mean.
+   move measure-mean to out-measure-mean.
+   move mean-difference to out-mean-diff.
+   if mean-difference is > tolerance
+      move "MISMATCH" to out-mean-result
+      display space
+      display "*** MEAN MISMATCH BEYOND ROUNDING ***"
+   else
+      move "MATCH" to out-mean-result
+   end-if.
+   display output-mold-mean-line.
+   write output-line from output-mold-mean-line
+      after advancing 1 line.
+   display output-measure-mean-line.
+   write output-line from output-measure-mean-line
+      after advancing 1 line.
+   display output-mean-diff-line.
+   write output-line from output-mean-diff-line
+      after advancing 1 line.
+   display output-mean-result-line.
+   write output-line from output-mean-result-line
+      after advancing 1 line.
+
+*> compares the two programs' standard deviations and flags a mismatch beyond rounding.
+compare-std-dev.
+   compute std-dev-difference = mold-std-dev - measure-std-dev.
+   if std-dev-difference is < 0
+      compute std-dev-difference = std-dev-difference * -1
+   end-if.
+   move mold-std-dev to out-mold-std.
+   move measure-std-dev to out-measure-std.
+   move std-dev-difference to out-std-diff.
+   if std-dev-difference is > tolerance
+      move "MISMATCH" to out-std-result
+      display space
+      display "*** STD DEV MISMATCH BEYOND ROUNDING ***"
+   else
+      move "MATCH" to out-std-result
+   end-if.
+   display output-mold-std-line.
+   write output-line from output-mold-std-line
+      after advancing 1 line.
+   display output-measure-std-line.
+   write output-line from output-measure-std-line
+      after advancing 1 line.
+   display output-std-diff-line.
+   write output-line from output-std-diff-line
+      after advancing 1 line.
+   display output-std-result-line.
+   write output-line from output-std-result-line
+      after advancing 1 line.
+
+*> closes files and terminates the program.
+end-of-job.
+   close mold-file, measure-file, output-file.
